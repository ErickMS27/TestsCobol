@@ -0,0 +1,380 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NAMELOAD.
+
+      ***********************************
+      * Batch loader for NAME-MASTER    *
+      ***********************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NAME-INPUT ASSIGN TO "NAMEIN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT NAME-MASTER ASSIGN TO "NAMEMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CUST-ID
+               FILE STATUS IS WS-MASTER-STATUS.
+
+           SELECT AUDIT-LOG ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHKPOINT"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS RANDOM
+               RELATIVE KEY IS WS-CHK-KEY
+               FILE STATUS IS WS-CHK-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO "NAMERPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT EXCEPTION-FILE ASSIGN TO "EXCPFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCP-STATUS.
+
+           SELECT EXCEPTION-RPT ASSIGN TO "EXCPRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT EXPORT-FILE ASSIGN TO WS-EXPORT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  NAME-INPUT.
+       01  NI-RECORD PIC X(20).
+
+       FD  EXPORT-FILE.
+       01  EXPORT-RECORD.
+           COPY "FEEDREC.cpy".
+
+       FD  EXCEPTION-FILE.
+       01  EX-RECORD PIC X(20).
+
+       FD  EXCEPTION-RPT.
+       01  EXRPT-LINE PIC X(80).
+
+       FD  NAME-MASTER.
+       01  NM-RECORD.
+           COPY "CUSTREC.cpy".
+
+       FD  AUDIT-LOG.
+       01  AUD-RECORD.
+           COPY "AUDTREC.cpy".
+
+       FD  CHECKPOINT-FILE.
+       01  CHK-RECORD.
+           COPY "CHKPTREC.cpy".
+
+       FD  REPORT-FILE.
+       01  RPT-LINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77 WS-EOF PIC X VALUE 'N'.
+       77 WS-NEXT-ID PIC 9(6) VALUE ZEROS.
+       77 WS-OPERADOR PIC X(20) VALUE SPACES.
+       77 WS-CHK-KEY PIC 9(4) VALUE 1.
+       77 WS-CHK-STATUS PIC XX VALUE SPACES.
+       77 WS-MASTER-STATUS PIC XX VALUE SPACES.
+       77 WS-RESTART-PARM PIC X(8) VALUE SPACES.
+       77 WS-REC-COUNT PIC 9(8) VALUE ZEROS.
+       77 WS-SKIP-COUNT PIC 9(8) VALUE ZEROS.
+       77 WS-CHK-INTERVAL PIC 9(4) VALUE 100.
+       77 WS-VALIDO PIC X VALUE 'N'.
+       77 WS-ACEITOS PIC 9(8) VALUE ZEROS.
+       77 WS-REJEITADOS PIC 9(8) VALUE ZEROS.
+       77 WS-PAGINA PIC 9(4) VALUE ZEROS.
+       77 WS-LINHAS-PAG PIC 99 VALUE ZEROS.
+       77 WS-MAX-LINHAS PIC 99 VALUE 40.
+       77 WS-DATA-EXEC PIC 9(8) VALUE ZEROS.
+       77 WS-STATUS-TXT PIC X(10) VALUE SPACES.
+       77 WS-REPORT-LINE PIC X(80) VALUE SPACES.
+       77 WS-FLAGRADO PIC X VALUE 'N'.
+       77 WS-FLAGRADOS PIC 9(8) VALUE ZEROS.
+       77 WS-EXCP-COUNT PIC 9(4) VALUE ZEROS.
+       77 WS-EXCP-TOTAL PIC 9(8) VALUE ZEROS.
+       77 WS-EXCP-STATUS PIC XX VALUE SPACES.
+       01  WS-EXCP-TABLE.
+           05  WS-EXCP-ENTRY PIC X(20)
+               OCCURS 0 TO 500 TIMES DEPENDING ON WS-EXCP-COUNT
+               INDEXED BY WS-EXCP-IDX.
+       77 WS-EXPORT-FILENAME PIC X(30) VALUE SPACES.
+       77 WS-AUDIT-STATUS PIC XX VALUE SPACES.
+       77 WS-EXPORT-STATUS PIC XX VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       CONTROLE-PRINCIPAL.
+           DISPLAY 'USER' UPON ENVIRONMENT-NAME
+           ACCEPT WS-OPERADOR FROM ENVIRONMENT-VALUE
+           ACCEPT WS-RESTART-PARM FROM COMMAND-LINE
+
+           ACCEPT WS-DATA-EXEC FROM DATE YYYYMMDD
+           STRING 'NAMEFEED.' DELIMITED BY SIZE
+               WS-DATA-EXEC DELIMITED BY SIZE
+               INTO WS-EXPORT-FILENAME
+           END-STRING
+
+           OPEN INPUT NAME-INPUT
+           OPEN I-O NAME-MASTER
+           IF WS-MASTER-STATUS NOT = '00'
+               CLOSE NAME-MASTER
+               OPEN OUTPUT NAME-MASTER
+               CLOSE NAME-MASTER
+               OPEN I-O NAME-MASTER
+           END-IF
+           PERFORM SEMEAR-PROXIMO-ID
+           OPEN EXTEND AUDIT-LOG
+           IF WS-AUDIT-STATUS NOT = '00'
+               OPEN OUTPUT AUDIT-LOG
+               CLOSE AUDIT-LOG
+               OPEN EXTEND AUDIT-LOG
+           END-IF
+           IF WS-RESTART-PARM = 'RESTART'
+               OPEN EXTEND REPORT-FILE
+               OPEN EXTEND EXCEPTION-RPT
+           ELSE
+               OPEN OUTPUT REPORT-FILE
+               OPEN OUTPUT EXCEPTION-RPT
+           END-IF
+           OPEN EXTEND EXPORT-FILE
+           IF WS-EXPORT-STATUS NOT = '00'
+               OPEN OUTPUT EXPORT-FILE
+               CLOSE EXPORT-FILE
+               OPEN EXTEND EXPORT-FILE
+           END-IF
+           PERFORM ABRIR-CHECKPOINT
+           PERFORM POSICIONAR-RESTART
+           PERFORM CARREGAR-EXCECOES
+           PERFORM IMPRIMIR-CABECALHO
+
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ NAME-INPUT
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       ADD 1 TO WS-REC-COUNT
+                       IF WS-REC-COUNT > WS-SKIP-COUNT
+                           PERFORM CARREGAR-NOME
+                       END-IF
+                       IF FUNCTION MOD(WS-REC-COUNT WS-CHK-INTERVAL)
+                               = 0
+                          PERFORM GRAVAR-CHECKPOINT
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           PERFORM IMPRIMIR-RODAPE
+           PERFORM GRAVAR-CHECKPOINT
+           CLOSE NAME-INPUT
+           CLOSE NAME-MASTER
+           CLOSE AUDIT-LOG
+           CLOSE CHECKPOINT-FILE
+           CLOSE REPORT-FILE
+           CLOSE EXCEPTION-RPT
+           CLOSE EXPORT-FILE
+           STOP RUN.
+
+       SEMEAR-PROXIMO-ID.
+           MOVE ZEROS TO WS-NEXT-ID
+           PERFORM UNTIL 1 = 2
+               READ NAME-MASTER NEXT RECORD
+                   AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       IF CUST-ID > WS-NEXT-ID
+                           MOVE CUST-ID TO WS-NEXT-ID
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       CARREGAR-EXCECOES.
+           MOVE ZEROS TO WS-EXCP-COUNT
+           MOVE ZEROS TO WS-EXCP-TOTAL
+           OPEN INPUT EXCEPTION-FILE
+           IF WS-EXCP-STATUS = '00'
+               PERFORM UNTIL 1 = 2
+                   READ EXCEPTION-FILE
+                       AT END
+                           EXIT PERFORM
+                       NOT AT END
+                           ADD 1 TO WS-EXCP-TOTAL
+                           IF WS-EXCP-COUNT < 500
+                               ADD 1 TO WS-EXCP-COUNT
+                               MOVE EX-RECORD
+                                   TO WS-EXCP-ENTRY(WS-EXCP-COUNT)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE EXCEPTION-FILE
+           ELSE
+               DISPLAY 'AVISO.. EXCPFILE NAO ENCONTRADO, '
+                   'RECONCILIACAO DE EXCECOES IGNORADA'
+           END-IF
+           IF WS-EXCP-TOTAL > 500
+               DISPLAY 'AVISO.. LISTA DE EXCECOES TRUNCADA EM 500, '
+                   'REGISTROS IGNORADOS: ' WS-EXCP-TOTAL
+           END-IF.
+
+       ABRIR-CHECKPOINT.
+           OPEN I-O CHECKPOINT-FILE
+           IF WS-CHK-STATUS NOT = '00'
+               OPEN OUTPUT CHECKPOINT-FILE
+               INITIALIZE CHK-RECORD
+               WRITE CHK-RECORD
+               CLOSE CHECKPOINT-FILE
+               OPEN I-O CHECKPOINT-FILE
+           END-IF.
+
+       POSICIONAR-RESTART.
+           IF WS-RESTART-PARM = 'RESTART'
+               READ CHECKPOINT-FILE
+                   INVALID KEY
+                       MOVE ZEROS TO WS-SKIP-COUNT
+                   NOT INVALID KEY
+                       MOVE CHK-LAST-REC TO WS-SKIP-COUNT
+                       MOVE CHK-ACEITOS TO WS-ACEITOS
+                       MOVE CHK-REJEITADOS TO WS-REJEITADOS
+                       MOVE CHK-FLAGRADOS TO WS-FLAGRADOS
+               END-READ
+           ELSE
+               INITIALIZE CHK-RECORD
+               MOVE ZEROS TO WS-SKIP-COUNT
+               REWRITE CHK-RECORD
+           END-IF.
+
+       GRAVAR-CHECKPOINT.
+           MOVE WS-REC-COUNT TO CHK-LAST-REC
+           MOVE WS-ACEITOS TO CHK-ACEITOS
+           MOVE WS-REJEITADOS TO CHK-REJEITADOS
+           MOVE WS-FLAGRADOS TO CHK-FLAGRADOS
+           REWRITE CHK-RECORD.
+
+       CARREGAR-NOME.
+           MOVE 'N' TO WS-FLAGRADO
+           CALL 'NAMEVAL' USING NI-RECORD WS-VALIDO
+           IF WS-VALIDO = 'Y'
+               PERFORM VERIFICAR-EXCECAO
+           END-IF
+
+           IF WS-VALIDO = 'Y' AND WS-FLAGRADO = 'N'
+               ADD 1 TO WS-NEXT-ID
+               MOVE WS-NEXT-ID TO CUST-ID
+               MOVE NI-RECORD TO CUST-LAST-NAME
+               MOVE SPACES TO CUST-FIRST-NAME
+               MOVE SPACE TO CUST-MI
+               ACCEPT CUST-DATE-ADDED FROM DATE YYYYMMDD
+               WRITE NM-RECORD
+
+               IF WS-MASTER-STATUS = '00'
+                   ADD 1 TO WS-ACEITOS
+                   MOVE 'ACEITO' TO WS-STATUS-TXT
+
+                   MOVE CUST-DATE-ADDED TO AUD-DATA
+                   ACCEPT AUD-HORA FROM TIME
+                   MOVE WS-OPERADOR TO AUD-OPERADOR
+                   MOVE NI-RECORD TO AUD-NOME
+                   MOVE 'CARGA' TO AUD-ACAO
+                   WRITE AUD-RECORD
+                   IF WS-AUDIT-STATUS NOT = '00'
+                       DISPLAY 'AVISO.. FALHA AO GRAVAR AUDITORIA '
+                           'PARA: ' NI-RECORD
+                   END-IF
+
+                   INITIALIZE EXPORT-RECORD
+                   MOVE CUST-ID TO FEED-CUST-ID
+                   MOVE CUST-LAST-NAME TO FEED-LAST-NAME
+                   MOVE CUST-FIRST-NAME TO FEED-FIRST-NAME
+                   MOVE CUST-MI TO FEED-MI
+                   MOVE CUST-DATE-ADDED TO FEED-DATE-ADDED
+                   WRITE EXPORT-RECORD
+               ELSE
+                   ADD 1 TO WS-REJEITADOS
+                   MOVE 'ERRO GRAVACAO' TO WS-STATUS-TXT
+                   SUBTRACT 1 FROM WS-NEXT-ID
+               END-IF
+           ELSE
+               IF WS-FLAGRADO = 'Y'
+                   ADD 1 TO WS-FLAGRADOS
+                   MOVE 'FLAGRADO' TO WS-STATUS-TXT
+                   PERFORM IMPRIMIR-EXCECAO
+               ELSE
+                   ADD 1 TO WS-REJEITADOS
+                   MOVE 'REJEITADO' TO WS-STATUS-TXT
+               END-IF
+           END-IF
+           PERFORM IMPRIMIR-DETALHE.
+
+       VERIFICAR-EXCECAO.
+           MOVE 'N' TO WS-FLAGRADO
+           IF WS-EXCP-COUNT > 0
+               SET WS-EXCP-IDX TO 1
+               SEARCH WS-EXCP-ENTRY
+                   AT END
+                       MOVE 'N' TO WS-FLAGRADO
+                   WHEN WS-EXCP-ENTRY(WS-EXCP-IDX) = NI-RECORD
+                       MOVE 'Y' TO WS-FLAGRADO
+               END-SEARCH
+           END-IF.
+
+       IMPRIMIR-EXCECAO.
+           MOVE SPACES TO EXRPT-LINE
+           STRING 'NOME FLAGRADO - NAO CARREGADO: ' DELIMITED BY SIZE
+               NI-RECORD DELIMITED BY SIZE
+               INTO EXRPT-LINE
+           END-STRING
+           WRITE EXRPT-LINE.
+
+       IMPRIMIR-CABECALHO.
+           ADD 1 TO WS-PAGINA
+           MOVE ZEROS TO WS-LINHAS-PAG
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING 'NAMELOAD - RELATORIO DE CARGA DE NOMES'
+                   DELIMITED BY SIZE
+               '   DATA: ' DELIMITED BY SIZE
+               WS-DATA-EXEC(5:2) DELIMITED BY SIZE
+               '/' DELIMITED BY SIZE
+               WS-DATA-EXEC(7:2) DELIMITED BY SIZE
+               '/' DELIMITED BY SIZE
+               WS-DATA-EXEC(1:4) DELIMITED BY SIZE
+               '   PAGINA: ' DELIMITED BY SIZE
+               WS-PAGINA DELIMITED BY SIZE
+               INTO WS-REPORT-LINE
+           END-STRING
+           MOVE WS-REPORT-LINE TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE '  NOME                 STATUS' TO RPT-LINE
+           WRITE RPT-LINE.
+
+       IMPRIMIR-DETALHE.
+           IF WS-LINHAS-PAG >= WS-MAX-LINHAS
+               PERFORM IMPRIMIR-CABECALHO
+           END-IF
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING '  ' DELIMITED BY SIZE
+               NI-RECORD DELIMITED BY SIZE
+               '   ' DELIMITED BY SIZE
+               WS-STATUS-TXT DELIMITED BY SIZE
+               INTO WS-REPORT-LINE
+           END-STRING
+           MOVE WS-REPORT-LINE TO RPT-LINE
+           WRITE RPT-LINE
+           ADD 1 TO WS-LINHAS-PAG.
+
+       IMPRIMIR-RODAPE.
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING 'TOTAL ACEITOS: ' DELIMITED BY SIZE
+               WS-ACEITOS DELIMITED BY SIZE
+               '   REJEITADOS: ' DELIMITED BY SIZE
+               WS-REJEITADOS DELIMITED BY SIZE
+               '   FLAGRADOS: ' DELIMITED BY SIZE
+               WS-FLAGRADOS DELIMITED BY SIZE
+               INTO WS-REPORT-LINE
+           END-STRING
+           MOVE WS-REPORT-LINE TO RPT-LINE
+           WRITE RPT-LINE.
