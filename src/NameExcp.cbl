@@ -0,0 +1,47 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NAMEXCP.
+
+      ***********************************
+      * Shared exception list lookup    *
+      ***********************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXCEPTION-FILE ASSIGN TO "EXCPFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCP-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EXCEPTION-FILE.
+       01  EX-RECORD PIC X(20).
+
+       WORKING-STORAGE SECTION.
+       77 WS-EXCP-STATUS PIC XX VALUE SPACES.
+
+       LINKAGE SECTION.
+       01  LK-NOME PIC X(20).
+       01  LK-FLAGRADO PIC X.
+
+       PROCEDURE DIVISION USING LK-NOME LK-FLAGRADO.
+       VERIFICAR-EXCECAO.
+           MOVE 'N' TO LK-FLAGRADO
+           OPEN INPUT EXCEPTION-FILE
+           IF WS-EXCP-STATUS = '00'
+               PERFORM UNTIL 1 = 2
+                   READ EXCEPTION-FILE
+                       AT END
+                           EXIT PERFORM
+                       NOT AT END
+                           IF EX-RECORD = LK-NOME
+                               MOVE 'Y' TO LK-FLAGRADO
+                               EXIT PERFORM
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE EXCEPTION-FILE
+           END-IF.
+
+       FIM-NAMEXCP.
+           GOBACK.
