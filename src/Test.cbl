@@ -1,15 +1,229 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. HELLO-WORLD.
 
-       ***********************************
-       * Comentário                      *
-       ***********************************
+      ***********************************
+      * Comentário                      *
+      ***********************************
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NAME-MASTER ASSIGN TO "NAMEMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CUST-ID
+               FILE STATUS IS WS-MASTER-STATUS.
+
+           SELECT AUDIT-LOG ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT EXPORT-FILE ASSIGN TO WS-EXPORT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXPORT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  NAME-MASTER.
+       01  NM-RECORD.
+           COPY "CUSTREC.cpy".
+
+       FD  AUDIT-LOG.
+       01  AUD-RECORD.
+           COPY "AUDTREC.cpy".
+
+       FD  EXPORT-FILE.
+       01  EXPORT-RECORD.
+           COPY "FEEDREC.cpy".
+
        WORKING-STORAGE SECTION.
+       77 WRK-FUNCAO PIC X VALUE SPACE.
        77 WRK-NOME PIC X(20) VALUE SPACES.
+       77 WRK-ID PIC 9(6) VALUE ZEROS.
+       77 WRK-PRENOME PIC X(20) VALUE SPACES.
+       77 WRK-MI PIC X VALUE SPACE.
+       77 WS-VALID-NOME PIC X VALUE 'N'.
+       77 WS-OPERADOR PIC X(20) VALUE SPACES.
+       77 WS-MASTER-STATUS PIC XX VALUE SPACES.
+       77 WS-ACAO-TXT PIC X(10) VALUE SPACES.
+       77 WS-FLAGRADO PIC X VALUE 'N'.
+       77 WS-AUDIT-STATUS PIC XX VALUE SPACES.
+       77 WS-EXPORT-STATUS PIC XX VALUE SPACES.
+       77 WS-EXPORT-FILENAME PIC X(30) VALUE SPACES.
+       77 WS-DATA-EXEC PIC 9(8) VALUE ZEROS.
+
        PROCEDURE DIVISION.
-       ACCEPT WRK-NOME FROM CONSOLE.
-       DISPLAY 'NOME.. ' WRK-NOME(1:10).
-       STOP RUN.
+       CONTROLE-PRINCIPAL.
+           DISPLAY 'FUNCAO (A-INCLUIR C-ALTERAR D-EXCLUIR): '
+           ACCEPT WRK-FUNCAO FROM CONSOLE
+           DISPLAY 'ID DO CLIENTE.. '
+           ACCEPT WRK-ID FROM CONSOLE
+
+           ACCEPT WS-DATA-EXEC FROM DATE YYYYMMDD
+           STRING 'NAMEFEED.' DELIMITED BY SIZE
+               WS-DATA-EXEC DELIMITED BY SIZE
+               INTO WS-EXPORT-FILENAME
+           END-STRING
+
+           OPEN I-O NAME-MASTER
+           IF WS-MASTER-STATUS NOT = '00'
+               CLOSE NAME-MASTER
+               OPEN OUTPUT NAME-MASTER
+               CLOSE NAME-MASTER
+               OPEN I-O NAME-MASTER
+           END-IF
+
+           EVALUATE WRK-FUNCAO
+               WHEN 'A'
+                   PERFORM INCLUIR-CLIENTE
+               WHEN 'C'
+                   PERFORM ALTERAR-CLIENTE
+               WHEN 'D'
+                   PERFORM EXCLUIR-CLIENTE
+               WHEN OTHER
+                   DISPLAY 'ERRO.. FUNCAO INVALIDA'
+           END-EVALUATE
+
+           CLOSE NAME-MASTER
+           STOP RUN.
+
+       CAPTURAR-NOME.
+           MOVE 'N' TO WS-VALID-NOME
+           PERFORM UNTIL WS-VALID-NOME = 'Y'
+               ACCEPT WRK-NOME FROM CONSOLE
+               CALL 'NAMEVAL' USING WRK-NOME WS-VALID-NOME
+               IF WS-VALID-NOME NOT = 'Y'
+                   DISPLAY 'ERRO.. NOME INVALIDO, DIGITE APENAS LETRAS'
+               END-IF
+           END-PERFORM
+           DISPLAY 'NOME.. ' WRK-NOME(1:10).
+
+       CAPTURAR-PRENOME.
+           MOVE 'N' TO WS-VALID-NOME
+           PERFORM UNTIL WS-VALID-NOME = 'Y'
+               DISPLAY 'PRENOME DO CLIENTE.. '
+               ACCEPT WRK-PRENOME FROM CONSOLE
+               CALL 'NAMEVAL' USING WRK-PRENOME WS-VALID-NOME
+               IF WS-VALID-NOME NOT = 'Y'
+                   DISPLAY 'ERRO.. PRENOME INVALIDO, DIGITE APENAS '
+                       'LETRAS'
+               END-IF
+           END-PERFORM
+           DISPLAY 'INICIAL DO MEIO.. '
+           ACCEPT WRK-MI FROM CONSOLE.
+
+       INCLUIR-CLIENTE.
+           MOVE WRK-ID TO CUST-ID
+           READ NAME-MASTER
+               INVALID KEY
+                   PERFORM CAPTURAR-NOME
+                   CALL 'NAMEXCP' USING WRK-NOME WS-FLAGRADO
+                   IF WS-FLAGRADO = 'Y'
+                       DISPLAY 'ERRO.. NOME CONSTA NA LISTA DE '
+                           'EXCECOES, INCLUSAO NAO PERMITIDA'
+                       MOVE 'BLOQUEADO' TO WS-ACAO-TXT
+                       PERFORM GRAVAR-AUDITORIA
+                   ELSE
+                       PERFORM CAPTURAR-PRENOME
+                       MOVE WRK-ID TO CUST-ID
+                       MOVE WRK-NOME TO CUST-LAST-NAME
+                       MOVE WRK-PRENOME TO CUST-FIRST-NAME
+                       MOVE WRK-MI TO CUST-MI
+                       ACCEPT CUST-DATE-ADDED FROM DATE YYYYMMDD
+                       WRITE NM-RECORD
+                       IF WS-MASTER-STATUS = '00'
+                           MOVE 'INCLUSAO' TO WS-ACAO-TXT
+                           PERFORM GRAVAR-AUDITORIA
+                           PERFORM GRAVAR-EXPORT
+                       ELSE
+                           DISPLAY 'ERRO.. FALHA AO GRAVAR CLIENTE'
+                       END-IF
+                   END-IF
+               NOT INVALID KEY
+                   DISPLAY 'ERRO.. CLIENTE JA CADASTRADO'
+           END-READ.
+
+       ALTERAR-CLIENTE.
+           MOVE WRK-ID TO CUST-ID
+           READ NAME-MASTER
+               INVALID KEY
+                   DISPLAY 'ERRO.. CLIENTE NAO ENCONTRADO'
+               NOT INVALID KEY
+                   PERFORM CAPTURAR-NOME
+                   CALL 'NAMEXCP' USING WRK-NOME WS-FLAGRADO
+                   IF WS-FLAGRADO = 'Y'
+                       DISPLAY 'ERRO.. NOME CONSTA NA LISTA DE '
+                           'EXCECOES, ALTERACAO NAO PERMITIDA'
+                       MOVE 'BLOQUEADO' TO WS-ACAO-TXT
+                       PERFORM GRAVAR-AUDITORIA
+                   ELSE
+                       PERFORM CAPTURAR-PRENOME
+                       MOVE WRK-NOME TO CUST-LAST-NAME
+                       MOVE WRK-PRENOME TO CUST-FIRST-NAME
+                       MOVE WRK-MI TO CUST-MI
+                       REWRITE NM-RECORD
+                       IF WS-MASTER-STATUS = '00'
+                           MOVE 'ALTERACAO' TO WS-ACAO-TXT
+                           PERFORM GRAVAR-AUDITORIA
+                           PERFORM GRAVAR-EXPORT
+                       ELSE
+                           DISPLAY 'ERRO.. FALHA AO ALTERAR CLIENTE'
+                       END-IF
+                   END-IF
+           END-READ.
+
+       EXCLUIR-CLIENTE.
+           MOVE WRK-ID TO CUST-ID
+           READ NAME-MASTER
+               INVALID KEY
+                   DISPLAY 'ERRO.. CLIENTE NAO ENCONTRADO'
+               NOT INVALID KEY
+                   MOVE CUST-LAST-NAME TO WRK-NOME
+                   DELETE NAME-MASTER RECORD
+                   IF WS-MASTER-STATUS = '00'
+                       MOVE 'EXCLUSAO' TO WS-ACAO-TXT
+                       PERFORM GRAVAR-AUDITORIA
+                   ELSE
+                       DISPLAY 'ERRO.. FALHA AO EXCLUIR CLIENTE'
+                   END-IF
+           END-READ.
+
+       GRAVAR-AUDITORIA.
+           DISPLAY 'USER' UPON ENVIRONMENT-NAME
+           ACCEPT WS-OPERADOR FROM ENVIRONMENT-VALUE
+           ACCEPT AUD-DATA FROM DATE YYYYMMDD
+           ACCEPT AUD-HORA FROM TIME
+           MOVE WS-OPERADOR TO AUD-OPERADOR
+           MOVE WRK-NOME TO AUD-NOME
+           MOVE WS-ACAO-TXT TO AUD-ACAO
+
+           OPEN EXTEND AUDIT-LOG
+           IF WS-AUDIT-STATUS NOT = '00'
+               OPEN OUTPUT AUDIT-LOG
+               CLOSE AUDIT-LOG
+               OPEN EXTEND AUDIT-LOG
+           END-IF
+           WRITE AUD-RECORD
+           IF WS-AUDIT-STATUS NOT = '00'
+               DISPLAY 'ERRO.. FALHA AO GRAVAR AUDITORIA'
+           END-IF
+           CLOSE AUDIT-LOG.
+
+       GRAVAR-EXPORT.
+           OPEN EXTEND EXPORT-FILE
+           IF WS-EXPORT-STATUS NOT = '00'
+               OPEN OUTPUT EXPORT-FILE
+               CLOSE EXPORT-FILE
+               OPEN EXTEND EXPORT-FILE
+           END-IF
+           INITIALIZE EXPORT-RECORD
+           MOVE CUST-ID TO FEED-CUST-ID
+           MOVE CUST-LAST-NAME TO FEED-LAST-NAME
+           MOVE CUST-FIRST-NAME TO FEED-FIRST-NAME
+           MOVE CUST-MI TO FEED-MI
+           MOVE CUST-DATE-ADDED TO FEED-DATE-ADDED
+           WRITE EXPORT-RECORD
+           IF WS-EXPORT-STATUS NOT = '00'
+               DISPLAY 'ERRO.. FALHA AO GRAVAR EXPORT'
+           END-IF
+           CLOSE EXPORT-FILE.
