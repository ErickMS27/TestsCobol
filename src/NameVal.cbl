@@ -0,0 +1,36 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NAMEVAL.
+
+      ***********************************
+      * Shared name validation rule     *
+      ***********************************
+
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 WS-SUB PIC 99 VALUE 1.
+       77 WS-CHAR PIC X VALUE SPACE.
+
+       LINKAGE SECTION.
+       01  LK-NOME PIC X(20).
+       01  LK-VALIDO PIC X.
+
+       PROCEDURE DIVISION USING LK-NOME LK-VALIDO.
+       VALIDAR-NOME.
+           MOVE 'Y' TO LK-VALIDO
+           IF LK-NOME = SPACES
+               MOVE 'N' TO LK-VALIDO
+           ELSE
+               PERFORM VARYING WS-SUB FROM 1 BY 1
+                       UNTIL WS-SUB > 20
+                   MOVE LK-NOME(WS-SUB:1) TO WS-CHAR
+                   IF WS-CHAR NOT = SPACE
+                       AND (WS-CHAR < 'A' OR WS-CHAR > 'Z')
+                       AND (WS-CHAR < 'a' OR WS-CHAR > 'z')
+                       MOVE 'N' TO LK-VALIDO
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       FIM-NAMEVAL.
+           GOBACK.
