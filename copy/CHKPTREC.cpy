@@ -0,0 +1,7 @@
+      ***********************************
+      * CHKPTREC - batch checkpoint rec *
+      ***********************************
+       05  CHK-LAST-REC           PIC 9(8).
+       05  CHK-ACEITOS            PIC 9(8).
+       05  CHK-REJEITADOS         PIC 9(8).
+       05  CHK-FLAGRADOS          PIC 9(8).
