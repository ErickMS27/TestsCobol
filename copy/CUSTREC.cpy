@@ -0,0 +1,8 @@
+      ***********************************
+      * CUSTREC - customer master record*
+      ***********************************
+       05  CUST-ID              PIC 9(6).
+       05  CUST-LAST-NAME       PIC X(20).
+       05  CUST-FIRST-NAME      PIC X(20).
+       05  CUST-MI              PIC X.
+       05  CUST-DATE-ADDED      PIC 9(8).
