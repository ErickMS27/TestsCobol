@@ -0,0 +1,8 @@
+      ***********************************
+      * AUDTREC - name entry audit trail*
+      ***********************************
+       05  AUD-DATA              PIC 9(8).
+       05  AUD-HORA               PIC 9(8).
+       05  AUD-OPERADOR           PIC X(20).
+       05  AUD-NOME               PIC X(20).
+       05  AUD-ACAO               PIC X(10).
