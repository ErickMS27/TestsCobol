@@ -0,0 +1,9 @@
+      ***********************************
+      * FEEDREC - downstream feed layout*
+      ***********************************
+       05  FEED-CUST-ID           PIC 9(6).
+       05  FEED-LAST-NAME         PIC X(20).
+       05  FEED-FIRST-NAME        PIC X(20).
+       05  FEED-MI                PIC X.
+       05  FEED-DATE-ADDED        PIC 9(8).
+       05  FILLER                 PIC X(5).
